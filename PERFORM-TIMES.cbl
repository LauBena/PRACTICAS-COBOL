@@ -1,50 +1,329 @@
-      ******************************************************************
-      * Author: Benavidez Laura.
-      * Date: 18/01/2023
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PERFORM-TIMES.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUMERO                 PIC 9(02).
-       01  MULTIPLICADOR          PIC 9(03).
-       01  RESULTADO              PIC 9(04).
-       01  SALIDA                 PIC X(05).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           INICIO.
-            DISPLAY "Para salir introduce 'salir' en la consola.".
-            DISPLAY "Para multiplicar pulsa INTRO".
-            ACCEPT SALIDA.
-            IF SALIDA = "salir"
-                GO TO FINALIZAR
-            ELSE
-               PERFORM REINICIA-PROGRAMA.
-               PERFORM INTRODUCE-NUMERO.
-               PERFORM MOSTRAR-TABLA.
-
-
-           FINALIZAR.
-            STOP RUN.
-
-           REINICIA-PROGRAMA.
-               MOVE 0 TO MULTIPLICADOR.
-
-           INTRODUCE-NUMERO.
-               DISPLAY "Introduce un numero:".
-               ACCEPT NUMERO.
-
-           MOSTRAR-TABLA.
-               DISPLAY "La tabla del " NUMERO ":".
-               PERFORM CALCULOS 9 TIMES.
-               PERFORM CALCULOS.
-
-           CALCULOS.
-               ADD 1 TO MULTIPLICADOR.
-               COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
-               DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
-
-       END PROGRAM PERFORM-TIMES.
+      ******************************************************************
+      * Author: Benavidez Laura.
+      * Date: 18/01/2023
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERFORM-TIMES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLA-REPORT ASSIGN TO "TABLAS.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+           SELECT RUN-COUNTER ASSIGN TO "TIMESCTR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RUNCTR-STATUS.
+           SELECT NUMEROS-LOTE ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOTE-STATUS.
+           SELECT TABLAS-GENERADAS ASSIGN TO "TABLASGEN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TG-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTIONS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EX-STATUS.
+           SELECT TABLA-CONTROL ASSIGN TO "TBLLEN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TBC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLA-REPORT.
+       01  RPT-LINE                  PIC X(80).
+       FD  RUN-COUNTER.
+       01  RUNCTR-RECORD             PIC 9(06).
+       FD  NUMEROS-LOTE.
+       01  LOTE-NUMERO               PIC 9(02).
+       FD  TABLAS-GENERADAS.
+       01  TG-RECORD.
+           05  TG-RUN-NUMBER          PIC 9(06).
+           05  TG-NUMERO              PIC 9(02).
+           05  TG-TIMESTAMP           PIC X(21).
+           05  TG-LONGITUD            PIC 9(02).
+           05  TG-RESULTADO           PIC 9(04) OCCURS 1 TO 30 TIMES
+                                       DEPENDING ON TG-LONGITUD.
+       FD  EXCEPTIONS-FILE.
+       COPY EXCEPCION.
+       FD  TABLA-CONTROL.
+       01  CTL-LONGITUD-RECORD        PIC 9(02).
+       WORKING-STORAGE SECTION.
+       01  NUMERO                 PIC 9(02).
+       01  MULTIPLICADOR          PIC 9(03).
+       01  RESULTADO              PIC 9(04).
+       01  OPCION              PIC X.
+           88  OPCION-OTRA-TABLA      VALUE "1".
+           88  OPCION-MODO-LOTE       VALUE "2".
+           88  OPCION-SALIR           VALUE "3".
+       01  LOTE-STATUS         PIC XX.
+       01  RPT-STATUS          PIC XX.
+       01  RUNCTR-STATUS       PIC XX.
+       01  RUN-NUMBER          PIC 9(06).
+       01  FECHA-HORA          PIC X(21).
+       01  LINEA-DETALLE.
+           05  WL-NUMERO          PIC Z9.
+           05  FILLER             PIC X(3) VALUE " * ".
+           05  WL-MULTIPLICADOR   PIC ZZ9.
+           05  FILLER             PIC X(3) VALUE " = ".
+           05  WL-RESULTADO       PIC ZZZ9.
+       01  TG-STATUS           PIC XX.
+       01  EX-STATUS           PIC XX.
+       01  TBC-STATUS          PIC XX.
+       01  TABLA-LONGITUD      PIC 9(02) VALUE 10.
+       01  TABLA-REPETICIONES  PIC 9(02).
+       01  CODIGO-RETORNO         PIC 9 VALUE 0.
+       01  RESULTADOS-TABLA    PIC 9(04) OCCURS 1 TO 30 TIMES
+                                   DEPENDING ON TABLA-LONGITUD
+                                   INDEXED BY RES-IX.
+       01  SESION-COUNT        PIC 9(02) VALUE 0.
+       01  SESION-OMITIDAS     PIC 9(04) VALUE 0.
+       01  SESION-TABLAS.
+           05  SESION-NUMERO   PIC 9(02) OCCURS 1 TO 50 TIMES
+                                   DEPENDING ON SESION-COUNT
+                                   INDEXED BY SESION-IX.
+       01  LOTE-CONTADOR       PIC 9(04) VALUE 0.
+       COPY JOBLOGR.
+       COPY PERFLOGR.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM REGISTRA-ARRANQUE.
+           PERFORM CARGA-LONGITUD-TABLA.
+           PERFORM OBTIENE-RUN-NUMBER.
+           PERFORM ABRE-TABLA-REPORT.
+           PERFORM ABRE-TABLAS-GENERADAS.
+           INICIO.
+            DISPLAY "1. Generar otra tabla".
+            DISPLAY "2. Modo lote (fichero de numeros)".
+            DISPLAY "3. Salir".
+            ACCEPT OPCION.
+            EVALUATE TRUE
+                WHEN OPCION-OTRA-TABLA
+                    PERFORM REINICIA-PROGRAMA
+                    PERFORM INTRODUCE-NUMERO
+                    PERFORM MOSTRAR-TABLA
+                    GO TO INICIO
+                WHEN OPCION-MODO-LOTE
+                    PERFORM MODO-LOTE
+                    GO TO INICIO
+                WHEN OPCION-SALIR
+                    GO TO FINALIZAR
+                WHEN OTHER
+                    DISPLAY "Opcion no valida, introduce 1, 2 o 3."
+                    PERFORM REGISTRA-EXCEPCION-OPCION
+                    MOVE 4 TO CODIGO-RETORNO
+                    GO TO INICIO
+            END-EVALUATE.
+
+           FINALIZAR.
+            CLOSE TABLA-REPORT.
+            CLOSE TABLAS-GENERADAS.
+            PERFORM MUESTRA-RESUMEN-SESION.
+            MOVE CODIGO-RETORNO TO RETURN-CODE.
+            PERFORM REGISTRA-FIN.
+            GOBACK.
+
+           ABRE-TABLA-REPORT.
+               OPEN EXTEND TABLA-REPORT
+               IF RPT-STATUS = "35"
+                   OPEN OUTPUT TABLA-REPORT
+                   CLOSE TABLA-REPORT
+                   OPEN EXTEND TABLA-REPORT
+               END-IF.
+
+           ABRE-TABLAS-GENERADAS.
+               OPEN EXTEND TABLAS-GENERADAS
+               IF TG-STATUS = "35"
+                   OPEN OUTPUT TABLAS-GENERADAS
+                   CLOSE TABLAS-GENERADAS
+                   OPEN EXTEND TABLAS-GENERADAS
+               END-IF.
+
+           CARGA-LONGITUD-TABLA.
+               OPEN INPUT TABLA-CONTROL
+               IF TBC-STATUS = "00"
+                   READ TABLA-CONTROL
+                       NOT AT END
+                           MOVE CTL-LONGITUD-RECORD TO TABLA-LONGITUD
+                   END-READ
+                   CLOSE TABLA-CONTROL
+                   IF TABLA-LONGITUD < 1 OR TABLA-LONGITUD > 30
+                       DISPLAY "Longitud de tabla fuera de rango (1-30)"
+                               ", se usa 10."
+                       MOVE 10 TO TABLA-LONGITUD
+                       MOVE 4 TO CODIGO-RETORNO
+                   END-IF
+               ELSE
+                   DISPLAY "No hay fichero TBLLEN.DAT, se usa la "
+                           "longitud por defecto (10)."
+               END-IF.
+
+           REGISTRA-EXCEPCION-OPCION.
+               MOVE "PERFORM-TIMES" TO EX-PROGRAMA
+               MOVE "OPCION"     TO EX-CAMPO
+               MOVE OPCION       TO EX-VALOR
+               MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+               PERFORM ABRE-EXCEPTIONS-LOG
+               WRITE EXCEPTION-RECORD
+               CLOSE EXCEPTIONS-FILE.
+
+           ABRE-EXCEPTIONS-LOG.
+               OPEN EXTEND EXCEPTIONS-FILE
+               IF EX-STATUS = "35"
+                   OPEN OUTPUT EXCEPTIONS-FILE
+                   CLOSE EXCEPTIONS-FILE
+                   OPEN EXTEND EXCEPTIONS-FILE
+               END-IF.
+
+           MUESTRA-RESUMEN-SESION.
+               DISPLAY "Resumen de tablas generadas en esta sesion:".
+               IF SESION-COUNT = 0
+                   DISPLAY "  Ninguna."
+               ELSE
+                   PERFORM VARYING SESION-IX FROM 1 BY 1
+                           UNTIL SESION-IX > SESION-COUNT
+                       DISPLAY "  Tabla del "
+                               SESION-NUMERO (SESION-IX)
+                   END-PERFORM
+                   IF SESION-OMITIDAS > 0
+                       DISPLAY "  (" SESION-OMITIDAS
+                               " tabla(s) adicional(es) generada(s) "
+                               "en esta sesion y no listada(s) "
+                               "individualmente)"
+                   END-IF
+               END-IF.
+
+           REGISTRA-ARRANQUE.
+               MOVE "PERFORM-TIMES"      TO JL-PROGRAM-ID
+               MOVE "START"              TO JL-EVENT
+               MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+               MOVE 0                    TO JL-RETURN-CODE
+               CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+           REGISTRA-FIN.
+               MOVE "PERFORM-TIMES"      TO JL-PROGRAM-ID
+               MOVE "END"                TO JL-EVENT
+               MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+               MOVE RETURN-CODE          TO JL-RETURN-CODE
+               CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+           MODO-LOTE.
+               MOVE FUNCTION CURRENT-DATE TO PF-START-TIMESTAMP
+               MOVE 0 TO LOTE-CONTADOR
+               OPEN INPUT NUMEROS-LOTE
+               IF LOTE-STATUS NOT = "00"
+                   DISPLAY "No se encontro el fichero NUMEROS.DAT "
+                           "para el modo lote."
+               ELSE
+                   PERFORM UNTIL LOTE-STATUS NOT = "00"
+                       READ NUMEROS-LOTE
+                           AT END
+                               MOVE "10" TO LOTE-STATUS
+                           NOT AT END
+                               MOVE LOTE-NUMERO TO NUMERO
+                               ADD 1 TO LOTE-CONTADOR
+                               PERFORM REINICIA-PROGRAMA
+                               PERFORM MOSTRAR-TABLA
+                       END-READ
+                   END-PERFORM
+                   CLOSE NUMEROS-LOTE
+                   DISPLAY "Modo lote finalizado."
+                   PERFORM REGISTRA-RENDIMIENTO-LOTE
+               END-IF.
+
+           REGISTRA-RENDIMIENTO-LOTE.
+               MOVE "PERFORM-TIMES" TO PF-PROGRAM-ID
+               MOVE SPACES TO PF-PARAMETROS
+               STRING "NUMEROS.DAT tablas=" LOTE-CONTADOR
+                   DELIMITED BY SIZE INTO PF-PARAMETROS
+               MOVE FUNCTION CURRENT-DATE TO PF-END-TIMESTAMP
+               CALL "PERFLOGWR" USING PERFLOG-PARM.
+
+           REINICIA-PROGRAMA.
+               MOVE 0 TO MULTIPLICADOR.
+               PERFORM LIMPIA-RESULTADOS.
+
+           LIMPIA-RESULTADOS.
+               PERFORM VARYING RES-IX FROM 1 BY 1
+                       UNTIL RES-IX > TABLA-LONGITUD
+                   MOVE 0 TO RESULTADOS-TABLA (RES-IX)
+               END-PERFORM.
+
+           INTRODUCE-NUMERO.
+               DISPLAY "Introduce un numero:".
+               ACCEPT NUMERO.
+
+           MOSTRAR-TABLA.
+               DISPLAY "La tabla del " NUMERO ":".
+               PERFORM ESCRIBE-CABECERA.
+               COMPUTE TABLA-REPETICIONES = TABLA-LONGITUD - 1
+               PERFORM CALCULOS TABLA-REPETICIONES TIMES.
+               PERFORM CALCULOS.
+               PERFORM GRABA-TABLA-GENERADA.
+
+           CALCULOS.
+               ADD 1 TO MULTIPLICADOR.
+               COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
+               DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
+               MOVE NUMERO        TO WL-NUMERO
+               MOVE MULTIPLICADOR TO WL-MULTIPLICADOR
+               MOVE RESULTADO     TO WL-RESULTADO
+               MOVE LINEA-DETALLE TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE RESULTADO
+                   TO RESULTADOS-TABLA (MULTIPLICADOR).
+
+           GRABA-TABLA-GENERADA.
+               MOVE RUN-NUMBER TO TG-RUN-NUMBER
+               MOVE NUMERO        TO TG-NUMERO
+               MOVE FUNCTION CURRENT-DATE TO TG-TIMESTAMP
+               MOVE TABLA-LONGITUD TO TG-LONGITUD
+               PERFORM VARYING RES-IX FROM 1 BY 1
+                       UNTIL RES-IX > TABLA-LONGITUD
+                   MOVE RESULTADOS-TABLA (RES-IX)
+                       TO TG-RESULTADO (RES-IX)
+               END-PERFORM
+               WRITE TG-RECORD
+               IF SESION-COUNT < 50
+                   ADD 1 TO SESION-COUNT
+                   MOVE NUMERO TO SESION-NUMERO (SESION-COUNT)
+               ELSE
+                   ADD 1 TO SESION-OMITIDAS
+               END-IF.
+
+           OBTIENE-RUN-NUMBER.
+               OPEN I-O RUN-COUNTER
+               IF RUNCTR-STATUS = "35"
+                   OPEN OUTPUT RUN-COUNTER
+                   MOVE 1 TO RUNCTR-RECORD
+                   WRITE RUNCTR-RECORD
+                   CLOSE RUN-COUNTER
+                   OPEN I-O RUN-COUNTER
+                   READ RUN-COUNTER
+               ELSE
+                   READ RUN-COUNTER
+                       AT END
+                           MOVE 1 TO RUNCTR-RECORD
+                   END-READ
+               END-IF
+               MOVE RUNCTR-RECORD TO RUN-NUMBER
+               ADD 1 TO RUNCTR-RECORD
+               REWRITE RUNCTR-RECORD
+               CLOSE RUN-COUNTER.
+
+           ESCRIBE-CABECERA.
+               MOVE FUNCTION CURRENT-DATE TO FECHA-HORA
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE SPACES TO RPT-LINE
+               STRING "Tabla de multiplicar - Fecha: "
+                       FECHA-HORA (1:8)
+                       "  Numero: " NUMERO
+                       "  Ejecucion: " RUN-NUMBER
+                   DELIMITED BY SIZE INTO RPT-LINE
+                   ON OVERFLOW
+                       DISPLAY "Aviso: cabecera de TABLAS.PRT "
+                               "truncada."
+               END-STRING
+               WRITE RPT-LINE.
+
+       END PROGRAM PERFORM-TIMES.
