@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Author: Benavidez Laura
+      * Date: 19/01/2023
+      * Purpose: Orquesta el ciclo diario de practicas, invocando cada
+      *          programa en secuencia mediante CALL y deteniendo la
+      *          cadena si alguno de ellos devuelve un codigo de fallo.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALL-DRIVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CICLO-LOG ASSIGN TO "CICLODRV.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CICLO-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CICLO-LOG.
+       01  CICLO-LOG-LINE            PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  CICLO-LOG-STATUS          PIC XX.
+       01  PASO-IX             PIC 9(01) VALUE 1.
+       01  PASO-RC             PIC S9(04).
+       01  PASO-NOMBRE         PIC X(21).
+       01  CICLO-DETENIDO-SW            PIC X VALUE "N".
+           88  CICLO-DETENIDO         VALUE "S".
+       01  PASOS-NOMBRES.
+           05  FILLER        PIC X(21) VALUE "DIV-PROCEDIMIENTOS".
+           05  FILLER        PIC X(21) VALUE "GO-TO".
+           05  FILLER        PIC X(21) VALUE "OPERACIONES-BASICAS".
+           05  FILLER        PIC X(21) VALUE "PERFORM-THRU".
+           05  FILLER        PIC X(21) VALUE "PERFORM-TIMES".
+           05  FILLER        PIC X(21) VALUE "PERFORM-UNTIL-VARYING".
+       01  PASOS REDEFINES PASOS-NOMBRES.
+           05  PASO-NOMBRE-TBL  PIC X(21) OCCURS 6 TIMES
+                                   INDEXED BY PASO-TBL-IX.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT CICLO-LOG
+           MOVE "Inicio del ciclo diario" TO CICLO-LOG-LINE
+           WRITE CICLO-LOG-LINE
+
+           PERFORM VARYING PASO-TBL-IX FROM 1 BY 1
+                   UNTIL PASO-TBL-IX > 6 OR CICLO-DETENIDO
+               MOVE PASO-NOMBRE-TBL (PASO-TBL-IX)
+                   TO PASO-NOMBRE
+               PERFORM EJECUTA-PASO
+           END-PERFORM
+
+           IF CICLO-DETENIDO
+               MOVE "Ciclo detenido por fallo en un paso" TO
+                   CICLO-LOG-LINE
+           ELSE
+               MOVE "Ciclo diario completado con exito"
+                   TO CICLO-LOG-LINE
+           END-IF
+           WRITE CICLO-LOG-LINE
+           CLOSE CICLO-LOG.
+
+           GOBACK.
+
+       EJECUTA-PASO.
+           MOVE SPACES TO CICLO-LOG-LINE
+           STRING "Invocando " PASO-NOMBRE DELIMITED BY SIZE
+               INTO CICLO-LOG-LINE
+           WRITE CICLO-LOG-LINE
+
+           EVALUATE PASO-NOMBRE
+               WHEN "DIV-PROCEDIMIENTOS"
+                   CALL "DIV-PROCEDIMIENTOS"
+               WHEN "GO-TO"
+                   CALL "GO-TO"
+               WHEN "OPERACIONES-BASICAS"
+                   CALL "OPERACIONES-BASICAS"
+               WHEN "PERFORM-THRU"
+                   CALL "PERFORM-THRU"
+               WHEN "PERFORM-TIMES"
+                   CALL "PERFORM-TIMES"
+               WHEN "PERFORM-UNTIL-VARYING"
+                   CALL "PERFORM-UNTIL-VARYING"
+           END-EVALUATE
+
+           MOVE RETURN-CODE TO PASO-RC
+           IF PASO-RC >= 8
+               MOVE "S" TO CICLO-DETENIDO-SW
+               MOVE SPACES TO CICLO-LOG-LINE
+               STRING PASO-NOMBRE
+                   " fallo, codigo: " PASO-RC DELIMITED BY SIZE
+                   INTO CICLO-LOG-LINE
+               WRITE CICLO-LOG-LINE
+           END-IF.
+
+       END PROGRAM CALL-DRIVER.
