@@ -1,35 +1,378 @@
-      ******************************************************************
-      * Author: Benavidez Laura
-      * Date: 11/01/2023
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OPERACIONES-BASICAS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUM1                 PIC 9(04).
-       01  NUM2                 PIC 9(04).
-       01  RESULTADO            PIC 9(05).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY 'Introduce el primer numero: '
-           ACCEPT NUM1.
-           DISPLAY 'Introduce el segundo numero: '
-           ACCEPT NUM2.
-      *En esta linea sumamos ambos numeros y los pasamos a la variable
-      *RESULTADO.
-           ADD NUM1             TO NUM2 GIVING RESULTADO.
-      *En caso de querer restar colocariamos de la siguiente manera:
-      *     SUBTRACT NUM1 FROM NUM2  GIVING RESULTADO.
-
-      *En el caso de la multiplicacion se coloca asi:
-      *     MULTIPLY NUM1 BY NUM2 GIVING RESULTADO.
-
-      *En el caso de la division:
-      *    DIVIDE NUM1 BY NUM2 GIVING RESULTADO.
-           DISPLAY 'El resultado es: ' RESULTADO.
-
-            STOP RUN.
-       END PROGRAM OPERACIONES-BASICAS.
+      ******************************************************************
+      * Author: Benavidez Laura
+      * Date: 11/01/2023
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERACIONES-BASICAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LEDGER ASSIGN TO "CALCLDGR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CL-KEY
+               FILE STATUS IS CL-STATUS.
+           SELECT RECON-BATCH ASSIGN TO "RECONCIL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RECON-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTIONS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EX-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LEDGER.
+       01  CALC-LEDGER-RECORD.
+           05  CL-KEY               PIC X(21).
+           05  CL-NUM1              PIC S9(04).
+           05  CL-NUM2              PIC S9(04).
+           05  CL-OPERACION         PIC X(12).
+           05  CL-RESULTADO         PIC S9(09).
+           05  CL-TIMESTAMP         PIC X(21).
+           05  CL-OPERADOR-ID       PIC X(08).
+           05  CL-TERMINAL-ID       PIC X(08).
+       FD  RECON-BATCH.
+       01  RECON-RECORD.
+           05  RECON-NUM1               PIC S9(04).
+           05  RECON-NUM2               PIC S9(04).
+           05  RECON-OPERACION          PIC X.
+           05  RECON-RESULTADO-ESPERADO PIC S9(05).
+       FD  EXCEPTIONS-FILE.
+       COPY EXCEPCION.
+       WORKING-STORAGE SECTION.
+       01  NUM1                 PIC S9(04).
+       01  NUM2                 PIC S9(04).
+       01  RESULTADO            PIC S9(05).
+       01  EX-VALOR-EDITADO     PIC -9(05).
+       01  OPERACION         PIC X.
+           88  OPERACION-SUMA        VALUE "1".
+           88  OPERACION-RESTA       VALUE "2".
+           88  OPERACION-MULTIPLICA  VALUE "3".
+           88  OPERACION-DIVIDE      VALUE "4".
+           88  OPERACION-VALIDA      VALUE "1" "2" "3" "4".
+       01  OPERACION-DESC     PIC X(12).
+       01  CL-STATUS          PIC XX.
+       01  DESBORDAMIENTO           PIC X VALUE "N".
+           88  HUBO-OVERFLOW         VALUE "S".
+       01  RECON-STATUS       PIC XX.
+       01  EX-STATUS          PIC XX.
+       01  RECON-DISCREPANCIAS PIC 9(05) VALUE 0.
+       01  MODO               PIC X.
+           88  MODO-INTERACTIVO      VALUE "1".
+           88  MODO-RECONCILIACION   VALUE "2".
+       01  CONFIRMA-OP        PIC X VALUE "N".
+           88  OPERACION-CONFIRMADA  VALUE "S" "s".
+       01  CONTINUA-SESION-SW    PIC X VALUE "S".
+           88  CONTINUA-SESION       VALUE "S" "s".
+       01  SESION-OPERACIONES PIC 9(05) VALUE 0.
+       01  TOTAL-SESION       PIC S9(09) VALUE 0.
+       01  CODIGO-RETORNO        PIC 9 VALUE 0.
+       01  DATO-VALIDO        PIC X VALUE "N".
+           88  DATO-ES-VALIDO        VALUE "S".
+       COPY OPERADOR.
+       COPY JOBLOGR.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM REGISTRA-ARRANQUE.
+           PERFORM CAPTURA-OPERADOR.
+           PERFORM SELECCIONA-MODO.
+           IF MODO-RECONCILIACION
+               PERFORM PROCESA-RECONCILIACION
+           ELSE
+               PERFORM PROCESA-SESION-INTERACTIVA
+           END-IF.
+           MOVE CODIGO-RETORNO TO RETURN-CODE.
+           PERFORM REGISTRA-FIN.
+
+            GOBACK.
+
+       PROCESA-SESION-INTERACTIVA.
+           MOVE "S" TO CONTINUA-SESION-SW
+           PERFORM UNTIL NOT CONTINUA-SESION
+               PERFORM MENU-OPERACION
+               PERFORM DETERMINA-DESCRIPCION
+               PERFORM SOLICITA-DATOS
+               PERFORM CONFIRMA-OPERACION
+               IF NOT OPERACION-CONFIRMADA
+                   DISPLAY 'Operacion cancelada por el operador.'
+                   IF CODIGO-RETORNO < 4
+                       MOVE 4 TO CODIGO-RETORNO
+                   END-IF
+               ELSE
+                   PERFORM EJECUTA-OPERACION
+                   IF HUBO-OVERFLOW
+                       DISPLAY 'Operacion rechazada: el resultado no '
+                               'cabe en RESULTADO PIC 9(05).'
+                       MOVE 8 TO CODIGO-RETORNO
+                   ELSE
+                       DISPLAY 'El resultado es: ' RESULTADO
+                       ADD 1 TO SESION-OPERACIONES
+                       ADD RESULTADO TO TOTAL-SESION
+                       PERFORM REGISTRA-LEDGER
+                   END-IF
+               END-IF
+               PERFORM PREGUNTA-CONTINUAR-SESION
+           END-PERFORM
+           PERFORM MUESTRA-TOTAL-SESION.
+
+       PREGUNTA-CONTINUAR-SESION.
+           DISPLAY 'Desea introducir otro par de numeros (S/N)? '
+           ACCEPT CONTINUA-SESION-SW.
+
+       MUESTRA-TOTAL-SESION.
+           DISPLAY 'Registro de totales de la sesion: '
+                   SESION-OPERACIONES ' operacion(es), total '
+                   TOTAL-SESION '.'.
+
+       SELECCIONA-MODO.
+           DISPLAY 'Modo de ejecucion:'.
+           DISPLAY '  1. Interactivo'.
+           DISPLAY '  2. Reconciliacion por lote'.
+           ACCEPT MODO.
+           IF NOT MODO-INTERACTIVO AND NOT MODO-RECONCILIACION
+               DISPLAY 'Opcion no valida, se asume Interactivo (1).'
+               PERFORM REGISTRA-EXCEPCION-MODO
+               MOVE "1" TO MODO
+               MOVE 4 TO CODIGO-RETORNO
+           END-IF.
+
+       REGISTRA-EXCEPCION-MODO.
+           MOVE "OPERACIONES-BASICAS" TO EX-PROGRAMA
+           MOVE "MODO"             TO EX-CAMPO
+           MOVE MODO                TO EX-VALOR
+           MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+           PERFORM ABRE-EXCEPTIONS-LOG
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTIONS-FILE.
+
+       ABRE-EXCEPTIONS-LOG.
+           OPEN EXTEND EXCEPTIONS-FILE
+           IF EX-STATUS = "35"
+               OPEN OUTPUT EXCEPTIONS-FILE
+               CLOSE EXCEPTIONS-FILE
+               OPEN EXTEND EXCEPTIONS-FILE
+           END-IF.
+
+       PROCESA-RECONCILIACION.
+           MOVE 0 TO RECON-DISCREPANCIAS
+           OPEN INPUT RECON-BATCH
+           IF RECON-STATUS NOT = "00"
+               DISPLAY 'No se encontro el fichero de reconciliacion '
+                       'RECONCIL.DAT.'
+           ELSE
+               PERFORM UNTIL RECON-STATUS NOT = "00"
+                   READ RECON-BATCH
+                       AT END
+                           MOVE "10" TO RECON-STATUS
+                       NOT AT END
+                           PERFORM RECONCILIA-PAR
+                   END-READ
+               END-PERFORM
+               CLOSE RECON-BATCH
+               DISPLAY 'Reconciliacion finalizada. Discrepancias: '
+                       RECON-DISCREPANCIAS
+               IF RECON-DISCREPANCIAS > 0
+                   MOVE 4 TO CODIGO-RETORNO
+               END-IF
+           END-IF.
+
+       RECONCILIA-PAR.
+           MOVE RECON-NUM1      TO NUM1
+           MOVE RECON-NUM2      TO NUM2
+           MOVE RECON-OPERACION TO OPERACION
+           PERFORM EJECUTA-OPERACION
+           IF HUBO-OVERFLOW OR RESULTADO NOT = RECON-RESULTADO-ESPERADO
+               ADD 1 TO RECON-DISCREPANCIAS
+               PERFORM REGISTRA-EXCEPCION-RECONCILIACION
+           END-IF.
+
+       REGISTRA-EXCEPCION-RECONCILIACION.
+           MOVE "OPERACIONES-BASICAS" TO EX-PROGRAMA
+           MOVE "RESULTADO-ESP"       TO EX-CAMPO
+           MOVE RECON-RESULTADO-ESPERADO TO EX-VALOR-EDITADO
+           MOVE EX-VALOR-EDITADO      TO EX-VALOR
+           MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+           PERFORM ABRE-EXCEPTIONS-LOG
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTIONS-FILE
+           MOVE "RESULTADO-ACT"       TO EX-CAMPO
+           MOVE RESULTADO             TO EX-VALOR-EDITADO
+           MOVE EX-VALOR-EDITADO      TO EX-VALOR
+           MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+           PERFORM ABRE-EXCEPTIONS-LOG
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTIONS-FILE.
+
+       REGISTRA-ARRANQUE.
+           MOVE "OPERACIONES-BASICAS" TO JL-PROGRAM-ID
+           MOVE "START"               TO JL-EVENT
+           MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+           MOVE 0                     TO JL-RETURN-CODE
+           CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+       REGISTRA-FIN.
+           MOVE "OPERACIONES-BASICAS" TO JL-PROGRAM-ID
+           MOVE "END"                 TO JL-EVENT
+           MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+           MOVE RETURN-CODE           TO JL-RETURN-CODE
+           CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+       CAPTURA-OPERADOR.
+           DISPLAY 'Introduce tu identificador de operador: '
+           ACCEPT OP-OPERADOR-ID.
+           DISPLAY 'Introduce el identificador de terminal: '
+           ACCEPT OP-TERMINAL-ID.
+           MOVE FUNCTION CURRENT-DATE TO OP-TIMESTAMP.
+
+       MENU-OPERACION.
+           DISPLAY 'Que operacion desea realizar?'.
+           DISPLAY '  1. Sumar'.
+           DISPLAY '  2. Restar'.
+           DISPLAY '  3. Multiplicar'.
+           DISPLAY '  4. Dividir'.
+           ACCEPT OPERACION.
+           IF NOT OPERACION-VALIDA
+               DISPLAY 'Opcion no valida, se asume Sumar (1).'
+               PERFORM REGISTRA-EXCEPCION-OPERACION
+               MOVE "1" TO OPERACION
+               MOVE 4 TO CODIGO-RETORNO
+           END-IF.
+
+       REGISTRA-EXCEPCION-OPERACION.
+           MOVE "OPERACIONES-BASICAS" TO EX-PROGRAMA
+           MOVE "OPERACION"        TO EX-CAMPO
+           MOVE OPERACION           TO EX-VALOR
+           MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+           PERFORM ABRE-EXCEPTIONS-LOG
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTIONS-FILE.
+
+       SOLICITA-DATOS.
+           MOVE "N" TO DATO-VALIDO
+           PERFORM UNTIL DATO-ES-VALIDO
+               DISPLAY 'Introduce el primer numero: '
+               ACCEPT NUM1
+               IF NUM1 IS NUMERIC
+                   MOVE "S" TO DATO-VALIDO
+               ELSE
+                   DISPLAY 'Entrada no valida, introduce un numero.'
+                   PERFORM REGISTRA-EXCEPCION-DATO1
+                   IF CODIGO-RETORNO < 4
+                       MOVE 4 TO CODIGO-RETORNO
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE "N" TO DATO-VALIDO
+           PERFORM UNTIL DATO-ES-VALIDO
+               DISPLAY 'Introduce el segundo numero: '
+               ACCEPT NUM2
+               IF NUM2 IS NUMERIC
+                   MOVE "S" TO DATO-VALIDO
+               ELSE
+                   DISPLAY 'Entrada no valida, introduce un numero.'
+                   PERFORM REGISTRA-EXCEPCION-DATO2
+                   IF CODIGO-RETORNO < 4
+                       MOVE 4 TO CODIGO-RETORNO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       REGISTRA-EXCEPCION-DATO1.
+           MOVE "OPERACIONES-BASICAS" TO EX-PROGRAMA
+           MOVE "NUM1"                 TO EX-CAMPO
+           MOVE NUM1                   TO EX-VALOR-EDITADO
+           MOVE EX-VALOR-EDITADO       TO EX-VALOR
+           MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+           PERFORM ABRE-EXCEPTIONS-LOG
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTIONS-FILE.
+
+       REGISTRA-EXCEPCION-DATO2.
+           MOVE "OPERACIONES-BASICAS" TO EX-PROGRAMA
+           MOVE "NUM2"                 TO EX-CAMPO
+           MOVE NUM2                   TO EX-VALOR-EDITADO
+           MOVE EX-VALOR-EDITADO       TO EX-VALOR
+           MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+           PERFORM ABRE-EXCEPTIONS-LOG
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTIONS-FILE.
+
+       CONFIRMA-OPERACION.
+           DISPLAY 'Vas a ejecutar la operacion ' OPERACION-DESC
+                   ' sobre ' NUM1 ' y ' NUM2 '.'
+           DISPLAY 'Confirmas (S/N)? '
+           ACCEPT CONFIRMA-OP.
+
+       DETERMINA-DESCRIPCION.
+           EVALUATE TRUE
+               WHEN OPERACION-SUMA
+                   MOVE "SUMA"        TO OPERACION-DESC
+               WHEN OPERACION-RESTA
+                   MOVE "RESTA"       TO OPERACION-DESC
+               WHEN OPERACION-MULTIPLICA
+                   MOVE "MULTIPLICA"  TO OPERACION-DESC
+               WHEN OPERACION-DIVIDE
+                   MOVE "DIVIDE"      TO OPERACION-DESC
+           END-EVALUATE.
+
+       EJECUTA-OPERACION.
+           MOVE "N" TO DESBORDAMIENTO
+           EVALUATE TRUE
+               WHEN OPERACION-SUMA
+                   ADD NUM1 TO NUM2 GIVING RESULTADO
+                       ON SIZE ERROR
+                           MOVE "S" TO DESBORDAMIENTO
+                   END-ADD
+               WHEN OPERACION-RESTA
+                   SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO
+                       ON SIZE ERROR
+                           MOVE "S" TO DESBORDAMIENTO
+                   END-SUBTRACT
+               WHEN OPERACION-MULTIPLICA
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
+                       ON SIZE ERROR
+                           MOVE "S" TO DESBORDAMIENTO
+                   END-MULTIPLY
+               WHEN OPERACION-DIVIDE
+                   IF NUM2 = 0
+                       DISPLAY 'No se puede dividir entre cero.'
+                       MOVE "S" TO DESBORDAMIENTO
+                   ELSE
+                       DIVIDE NUM1 BY NUM2 GIVING RESULTADO
+                           ON SIZE ERROR
+                               MOVE "S" TO DESBORDAMIENTO
+                       END-DIVIDE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'Codigo de operacion no valido: '
+                           OPERACION
+                   MOVE "S" TO DESBORDAMIENTO
+                   PERFORM REGISTRA-EXCEPCION-OPERACION
+           END-EVALUATE.
+
+       REGISTRA-LEDGER.
+           MOVE FUNCTION CURRENT-DATE TO CL-TIMESTAMP
+           MOVE CL-TIMESTAMP          TO CL-KEY
+           MOVE NUM1                  TO CL-NUM1
+           MOVE NUM2                  TO CL-NUM2
+           MOVE OPERACION-DESC     TO CL-OPERACION
+           MOVE RESULTADO             TO CL-RESULTADO
+           MOVE OP-OPERADOR-ID        TO CL-OPERADOR-ID
+           MOVE OP-TERMINAL-ID        TO CL-TERMINAL-ID
+
+           OPEN I-O CALC-LEDGER
+           IF CL-STATUS = "35"
+               OPEN OUTPUT CALC-LEDGER
+               CLOSE CALC-LEDGER
+               OPEN I-O CALC-LEDGER
+           END-IF
+
+           WRITE CALC-LEDGER-RECORD
+           IF CL-STATUS NOT = "00"
+               DISPLAY 'Aviso: no se pudo registrar en CALC-LEDGER. '
+                       'Estado: ' CL-STATUS
+           END-IF
+           CLOSE CALC-LEDGER.
+
+       END PROGRAM OPERACIONES-BASICAS.
