@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Author: Benavidez Laura
+      * Date: 11/01/2023
+      * Purpose: Bitacora comun de arranque/fin para el ciclo de
+      *          programas diario; centraliza el registro en un unico
+      *          fichero OPERATIONS-LOG.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBLOGWR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATIONS-LOG ASSIGN TO "OPSLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATIONS-LOG.
+       01  LOG-LINE                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  LOG-STATUS          PIC XX.
+       01  LOG-DETALLE.
+           05  WD-PROGRAM-ID      PIC X(21).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WD-EVENT           PIC X(05).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WD-TIMESTAMP       PIC X(21).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WD-RETURN-CODE     PIC ---9.
+       LINKAGE SECTION.
+       COPY JOBLOGR.
+       PROCEDURE DIVISION USING JOBLOG-PARM.
+       MAIN-PROCEDURE.
+           MOVE JL-PROGRAM-ID  TO WD-PROGRAM-ID
+           MOVE JL-EVENT       TO WD-EVENT
+           MOVE JL-TIMESTAMP   TO WD-TIMESTAMP
+           MOVE JL-RETURN-CODE TO WD-RETURN-CODE
+           MOVE LOG-DETALLE TO LOG-LINE
+           PERFORM ABRE-OPERATIONS-LOG
+           WRITE LOG-LINE
+           CLOSE OPERATIONS-LOG
+           GOBACK.
+
+       ABRE-OPERATIONS-LOG.
+           OPEN EXTEND OPERATIONS-LOG
+           IF LOG-STATUS = "35"
+               OPEN OUTPUT OPERATIONS-LOG
+               CLOSE OPERATIONS-LOG
+               OPEN EXTEND OPERATIONS-LOG
+           END-IF.
+
+       END PROGRAM JOBLOGWR.
