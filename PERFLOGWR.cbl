@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author: Benavidez Laura
+      * Date: 19/01/2023
+      * Purpose: Bitacora comun de rendimiento; calcula el tiempo
+      *          transcurrido de una ejecucion por lotes o de rango
+      *          amplio y lo registra en un unico fichero
+      *          PERFORMANCE-LOG.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERFLOGWR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERFORMANCE-LOG ASSIGN TO "PERFLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERFORMANCE-LOG.
+       01  PERF-LINE                 PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  LOG-STATUS          PIC XX.
+       01  HH                  PIC 9(02).
+       01  MM                  PIC 9(02).
+       01  SS                  PIC 9(02).
+       01  START-SEGUNDOS      PIC S9(07).
+       01  END-SEGUNDOS        PIC S9(07).
+       01  ELAPSED-SEGUNDOS    PIC S9(07).
+       01  LOG-DETALLE.
+           05  WD-PROGRAM-ID      PIC X(21).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WD-PARAMETROS      PIC X(40).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WD-END-TIMESTAMP   PIC X(21).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WD-ELAPSED         PIC ----9(06).
+       LINKAGE SECTION.
+       COPY PERFLOGR.
+       PROCEDURE DIVISION USING PERFLOG-PARM.
+       MAIN-PROCEDURE.
+           MOVE PF-START-TIMESTAMP (9:2)  TO HH
+           MOVE PF-START-TIMESTAMP (11:2) TO MM
+           MOVE PF-START-TIMESTAMP (13:2) TO SS
+           COMPUTE START-SEGUNDOS = HH * 3600 + MM * 60 + SS
+           MOVE PF-END-TIMESTAMP (9:2)    TO HH
+           MOVE PF-END-TIMESTAMP (11:2)   TO MM
+           MOVE PF-END-TIMESTAMP (13:2)   TO SS
+           COMPUTE END-SEGUNDOS = HH * 3600 + MM * 60 + SS
+           COMPUTE ELAPSED-SEGUNDOS =
+                   END-SEGUNDOS - START-SEGUNDOS
+           MOVE PF-PROGRAM-ID       TO WD-PROGRAM-ID
+           MOVE PF-PARAMETROS       TO WD-PARAMETROS
+           MOVE PF-END-TIMESTAMP    TO WD-END-TIMESTAMP
+           MOVE ELAPSED-SEGUNDOS TO WD-ELAPSED
+           MOVE LOG-DETALLE      TO PERF-LINE
+           PERFORM ABRE-PERFORMANCE-LOG
+           WRITE PERF-LINE
+           CLOSE PERFORMANCE-LOG
+           GOBACK.
+
+       ABRE-PERFORMANCE-LOG.
+           OPEN EXTEND PERFORMANCE-LOG
+           IF LOG-STATUS = "35"
+               OPEN OUTPUT PERFORMANCE-LOG
+               CLOSE PERFORMANCE-LOG
+               OPEN EXTEND PERFORMANCE-LOG
+           END-IF.
+
+       END PROGRAM PERFLOGWR.
