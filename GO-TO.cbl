@@ -1,34 +1,189 @@
-      ******************************************************************
-      * Author: Benavidez Laura
-      * Date: 15/01/2023
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GO-TO.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  SI-O-NO              PIC X.
-       PROCEDURE DIVISION.
-       PREGUNTA.
-           PERFORM CONTINUACION.
-
-           IF SI-O-NO = "N" OR SI-O-NO = "n"
-               GO TO FINALIZAR-PROGRAMA.
-           IF SI-O-NO = "S" OR SI-O-NO = "s"
-               PERFORM PROGRAMA
-           ELSE
-               DISPLAY "Por favor, introduce una 'N' o 'S' ".
-
-           FINALIZAR-PROGRAMA.
-               STOP RUN.
-
-           CONTINUACION.
-               DISPLAY "Ejecutar el programa (S/N)?".
-               ACCEPT SI-O-NO.
-
-           PROGRAMA.
-               DISPLAY "Se ejecuta el programa".
-
-       END PROGRAM GO-TO.
+      ******************************************************************
+      * Author: Benavidez Laura
+      * Date: 15/01/2023
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GO-TO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNOFF-LOG ASSIGN TO "SIGNOFF.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SIGNOFF-STATUS.
+           SELECT AUTH-OPERATORS ASSIGN TO "AUTHOPS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AO-OPERADOR
+               FILE STATUS IS AUTH-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTIONS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EX-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNOFF-LOG.
+       01  SIGNOFF-RECORD.
+           05  SO-OPERADOR          PIC X(08).
+           05  SO-TERMINAL          PIC X(08).
+           05  SO-TIMESTAMP         PIC X(21).
+           05  SO-RESPUESTA         PIC X.
+           05  SO-AUTORIZADO        PIC X.
+       FD  AUTH-OPERATORS.
+       01  AUTH-OPERATOR-RECORD.
+           05  AO-OPERADOR          PIC X(08).
+           05  AO-AUTORIZADO        PIC X.
+       FD  EXCEPTIONS-FILE.
+       COPY EXCEPCION.
+       WORKING-STORAGE SECTION.
+       01  SI-O-NO              PIC X.
+       01  SIGNOFF-STATUS    PIC XX.
+       01  AUTH-STATUS       PIC XX.
+       01  EX-STATUS         PIC XX.
+       01  AUTORIZADO        PIC X VALUE "N".
+           88  OPERADOR-AUTORIZADO    VALUE "S".
+       01  PROGRAMA-ELEGIDO  PIC X.
+           88  PROGRAMA-OPERACIONES   VALUE "1".
+           88  PROGRAMA-TABLAS        VALUE "2".
+       01  CODIGO-RETORNO       PIC 9 VALUE 0.
+       COPY OPERADOR.
+       COPY JOBLOGR.
+       PROCEDURE DIVISION.
+       PREGUNTA.
+           PERFORM REGISTRA-ARRANQUE.
+           PERFORM CONTINUACION.
+
+           IF SI-O-NO = "N" OR SI-O-NO = "n"
+               MOVE 4 TO CODIGO-RETORNO
+               GO TO FINALIZAR-PROGRAMA.
+           IF SI-O-NO = "S" OR SI-O-NO = "s"
+               IF OPERADOR-AUTORIZADO
+                   PERFORM PROGRAMA
+               ELSE
+                   DISPLAY "Operador no autorizado para esta ejecucion."
+                   MOVE 8 TO CODIGO-RETORNO
+               END-IF
+           ELSE
+               DISPLAY "Por favor, introduce una 'N' o 'S' "
+               MOVE 4 TO CODIGO-RETORNO
+               PERFORM REGISTRA-EXCEPCION-RESPUESTA.
+
+       FINALIZAR-PROGRAMA.
+           MOVE CODIGO-RETORNO TO RETURN-CODE.
+           PERFORM REGISTRA-FIN.
+           GOBACK.
+
+       REGISTRA-ARRANQUE.
+           MOVE "GO-TO"              TO JL-PROGRAM-ID
+           MOVE "START"              TO JL-EVENT
+           MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+           MOVE 0                    TO JL-RETURN-CODE
+           CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+       REGISTRA-FIN.
+           MOVE "GO-TO"              TO JL-PROGRAM-ID
+           MOVE "END"                TO JL-EVENT
+           MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+           MOVE RETURN-CODE          TO JL-RETURN-CODE
+           CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+       CONTINUACION.
+           PERFORM CAPTURA-OPERADOR.
+           PERFORM VERIFICA-AUTORIZACION.
+           DISPLAY "Ejecutar el programa (S/N)?".
+           ACCEPT SI-O-NO.
+           PERFORM REGISTRA-FIRMA.
+
+       CAPTURA-OPERADOR.
+           DISPLAY "Introduce tu identificador de operador: ".
+           ACCEPT OP-OPERADOR-ID.
+           DISPLAY "Introduce el identificador de terminal: ".
+           ACCEPT OP-TERMINAL-ID.
+           MOVE FUNCTION CURRENT-DATE TO OP-TIMESTAMP.
+
+       VERIFICA-AUTORIZACION.
+           MOVE "N" TO AUTORIZADO
+           OPEN INPUT AUTH-OPERATORS
+           IF AUTH-STATUS = "00"
+               MOVE OP-OPERADOR-ID TO AO-OPERADOR
+               READ AUTH-OPERATORS
+                   INVALID KEY
+                       DISPLAY "Operador no encontrado en el fichero "
+                               "de autorizaciones."
+                   NOT INVALID KEY
+                       MOVE AO-AUTORIZADO TO AUTORIZADO
+               END-READ
+               CLOSE AUTH-OPERATORS
+           ELSE
+               DISPLAY "Aviso: no se pudo abrir el fichero de "
+                       "operadores autorizados."
+           END-IF.
+
+       REGISTRA-FIRMA.
+           MOVE OP-OPERADOR-ID  TO SO-OPERADOR
+           MOVE OP-TERMINAL-ID  TO SO-TERMINAL
+           MOVE FUNCTION CURRENT-DATE TO SO-TIMESTAMP
+           MOVE SI-O-NO         TO SO-RESPUESTA
+           MOVE AUTORIZADO   TO SO-AUTORIZADO
+           PERFORM ABRE-SIGNOFF-LOG
+           WRITE SIGNOFF-RECORD
+           CLOSE SIGNOFF-LOG.
+
+       ABRE-SIGNOFF-LOG.
+           OPEN EXTEND SIGNOFF-LOG
+           IF SIGNOFF-STATUS = "35"
+               OPEN OUTPUT SIGNOFF-LOG
+               CLOSE SIGNOFF-LOG
+               OPEN EXTEND SIGNOFF-LOG
+           END-IF.
+
+       REGISTRA-EXCEPCION-RESPUESTA.
+           MOVE "GO-TO"       TO EX-PROGRAMA
+           MOVE "SI-O-NO"     TO EX-CAMPO
+           MOVE SI-O-NO       TO EX-VALOR
+           MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+           PERFORM ABRE-EXCEPTIONS-LOG
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTIONS-FILE.
+
+       ABRE-EXCEPTIONS-LOG.
+           OPEN EXTEND EXCEPTIONS-FILE
+           IF EX-STATUS = "35"
+               OPEN OUTPUT EXCEPTIONS-FILE
+               CLOSE EXCEPTIONS-FILE
+               OPEN EXTEND EXCEPTIONS-FILE
+           END-IF.
+
+       PROGRAMA.
+           DISPLAY "Que programa deseas ejecutar?".
+           DISPLAY "  1. OPERACIONES-BASICAS".
+           DISPLAY "  2. PERFORM-TIMES".
+           ACCEPT PROGRAMA-ELEGIDO.
+           EVALUATE TRUE
+               WHEN PROGRAMA-OPERACIONES
+                   CALL "OPERACIONES-BASICAS"
+                   PERFORM RECOGE-RETORNO-LANZADO
+               WHEN PROGRAMA-TABLAS
+                   CALL "PERFORM-TIMES"
+                   PERFORM RECOGE-RETORNO-LANZADO
+               WHEN OTHER
+                   DISPLAY "Opcion no valida, no se ejecuta ningun "
+                           "programa."
+                   IF CODIGO-RETORNO < 4
+                       MOVE 4 TO CODIGO-RETORNO
+                   END-IF
+                   MOVE "GO-TO"       TO EX-PROGRAMA
+                   MOVE "PROGRAMA"    TO EX-CAMPO
+                   MOVE PROGRAMA-ELEGIDO TO EX-VALOR
+                   MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+                   PERFORM ABRE-EXCEPTIONS-LOG
+                   WRITE EXCEPTION-RECORD
+                   CLOSE EXCEPTIONS-FILE
+           END-EVALUATE.
+
+       RECOGE-RETORNO-LANZADO.
+           IF RETURN-CODE > CODIGO-RETORNO
+               MOVE RETURN-CODE TO CODIGO-RETORNO
+           END-IF.
+
+       END PROGRAM GO-TO.
