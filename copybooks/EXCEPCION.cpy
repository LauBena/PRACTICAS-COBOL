@@ -0,0 +1,6 @@
+      *Registro comun de excepciones de entrada invalida/discrepancias.
+       01  EXCEPTION-RECORD.
+           05  EX-PROGRAMA          PIC X(21).
+           05  EX-CAMPO             PIC X(14).
+           05  EX-VALOR             PIC X(20).
+           05  EX-TIMESTAMP         PIC X(21).
