@@ -0,0 +1,6 @@
+      *Registro de parametros para el programa de rendimiento PERFLOGWR.
+       01  PERFLOG-PARM.
+           05  PF-PROGRAM-ID        PIC X(21).
+           05  PF-PARAMETROS        PIC X(40).
+           05  PF-START-TIMESTAMP   PIC X(21).
+           05  PF-END-TIMESTAMP     PIC X(21).
