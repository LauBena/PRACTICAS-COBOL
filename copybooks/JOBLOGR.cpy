@@ -0,0 +1,6 @@
+      *Registro de parametros para el programa de bitacora JOBLOGWR.
+       01  JOBLOG-PARM.
+           05  JL-PROGRAM-ID        PIC X(21).
+           05  JL-EVENT             PIC X(05).
+           05  JL-TIMESTAMP         PIC X(21).
+           05  JL-RETURN-CODE       PIC S9(04).
