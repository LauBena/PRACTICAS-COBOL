@@ -0,0 +1,5 @@
+      *Identificacion comun del operador que ejecuta la transaccion.
+       01  OPERADOR-ID-REGISTRO.
+           05  OP-OPERADOR-ID       PIC X(08).
+           05  OP-TERMINAL-ID       PIC X(08).
+           05  OP-TIMESTAMP         PIC X(21).
