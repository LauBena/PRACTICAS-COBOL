@@ -1,24 +1,108 @@
-      ******************************************************************
-      * Author: Benavidez Laura
-      * Date: 11/01/2023
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIV-PROCEDIMIENTOS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  SALUDO                 PIC X(40).
-       01  TITULO                 PIC X(40) VALUE 'Tutorial COBOL'.
-       01  NUMERO                 PIC 9     VALUE 1.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hola Mundo"
-            MOVE 'bienvenidos a mi primera prueba de COBOL' TO SALUDO
-            DISPLAY 'Muy buenas, ' SALUDO
-            DISPLAY 'Titulo: ' TITULO
-            DISPLAY 'Esta es mi practica numero: ' NUMERO
-            STOP RUN.
-       END PROGRAM DIV-PROCEDIMIENTOS.
+      ******************************************************************
+      * Author: Benavidez Laura
+      * Date: 11/01/2023
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIV-PROCEDIMIENTOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-COUNTER ASSIGN TO "DIVCTR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RUNCTR-STATUS.
+           SELECT DAILY-LOG ASSIGN TO "DAILYLOG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DL-FECHA
+               FILE STATUS IS DL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-COUNTER.
+       01  RUNCTR-RECORD             PIC 9(06).
+       FD  DAILY-LOG.
+       01  DAILY-LOG-RECORD.
+           05  DL-FECHA               PIC X(08).
+           05  DL-CONTADOR            PIC 9(06).
+           05  DL-ULTIMA-EJECUCION    PIC X(21).
+       WORKING-STORAGE SECTION.
+       01  SALUDO                 PIC X(40).
+       01  TITULO                 PIC X(40) VALUE 'Tutorial COBOL'.
+       01  NUMERO                 PIC 9(06) VALUE 1.
+       01  RUNCTR-STATUS       PIC XX.
+       01  DL-STATUS           PIC XX.
+       01  HOY                 PIC X(08).
+       COPY JOBLOGR.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM REGISTRA-ARRANQUE.
+            PERFORM OBTIENE-NUMERO-EJECUCION.
+            PERFORM ACTUALIZA-LOG-DIARIO.
+            DISPLAY "Hola Mundo"
+            MOVE 'bienvenidos a mi primera prueba de COBOL' TO SALUDO
+            DISPLAY 'Muy buenas, ' SALUDO
+            DISPLAY 'Titulo: ' TITULO
+            DISPLAY 'Esta es mi practica numero: ' NUMERO
+            DISPLAY 'Ejecuciones de hoy (' HOY '): ' DL-CONTADOR
+            MOVE 0 TO RETURN-CODE
+            PERFORM REGISTRA-FIN.
+            GOBACK.
+
+       REGISTRA-ARRANQUE.
+           MOVE "DIV-PROCEDIMIENTOS" TO JL-PROGRAM-ID
+           MOVE "START"              TO JL-EVENT
+           MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+           MOVE 0                    TO JL-RETURN-CODE
+           CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+       REGISTRA-FIN.
+           MOVE "DIV-PROCEDIMIENTOS" TO JL-PROGRAM-ID
+           MOVE "END"                TO JL-EVENT
+           MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+           MOVE RETURN-CODE          TO JL-RETURN-CODE
+           CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+       OBTIENE-NUMERO-EJECUCION.
+           OPEN I-O RUN-COUNTER
+           IF RUNCTR-STATUS = "35"
+               OPEN OUTPUT RUN-COUNTER
+               MOVE 1 TO RUNCTR-RECORD
+               WRITE RUNCTR-RECORD
+               CLOSE RUN-COUNTER
+               OPEN I-O RUN-COUNTER
+               READ RUN-COUNTER
+           ELSE
+               READ RUN-COUNTER
+                   AT END
+                       MOVE 1 TO RUNCTR-RECORD
+               END-READ
+           END-IF
+           MOVE RUNCTR-RECORD TO NUMERO
+           ADD 1 TO RUNCTR-RECORD
+           REWRITE RUNCTR-RECORD
+           CLOSE RUN-COUNTER.
+
+       ACTUALIZA-LOG-DIARIO.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO HOY
+           OPEN I-O DAILY-LOG
+           IF DL-STATUS = "35"
+               OPEN OUTPUT DAILY-LOG
+               CLOSE DAILY-LOG
+               OPEN I-O DAILY-LOG
+           END-IF
+           MOVE HOY TO DL-FECHA
+           READ DAILY-LOG
+               INVALID KEY
+                   MOVE 1 TO DL-CONTADOR
+                   MOVE FUNCTION CURRENT-DATE TO DL-ULTIMA-EJECUCION
+                   WRITE DAILY-LOG-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO DL-CONTADOR
+                   MOVE FUNCTION CURRENT-DATE TO DL-ULTIMA-EJECUCION
+                   REWRITE DAILY-LOG-RECORD
+           END-READ
+           CLOSE DAILY-LOG.
+
+       END PROGRAM DIV-PROCEDIMIENTOS.
