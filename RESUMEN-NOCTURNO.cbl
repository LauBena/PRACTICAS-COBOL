@@ -0,0 +1,208 @@
+      ******************************************************************
+      * Author: Benavidez Laura
+      * Date: 19/01/2023
+      * Purpose: Consolida en un unico informe nocturno los totales de
+      *          CALC-LEDGER, EMPLOYEE-MASTER, TABLASGEN.DAT y
+      *          EXCEPTIONS.LOG generados por el resto de practicas.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMEN-NOCTURNO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LEDGER ASSIGN TO "CALCLDGR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CL-KEY
+               FILE STATUS IS CL-STATUS.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMPLOYEE-ID
+               FILE STATUS IS EM-STATUS.
+           SELECT TABLAS-GENERADAS ASSIGN TO "TABLASGEN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TG-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTIONS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EX-STATUS.
+           SELECT RESUMEN-REPORT ASSIGN TO "RESUMEN.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LEDGER.
+       01  CALC-LEDGER-RECORD.
+           05  CL-KEY               PIC X(21).
+           05  CL-NUM1              PIC S9(04).
+           05  CL-NUM2              PIC S9(04).
+           05  CL-OPERACION         PIC X(12).
+           05  CL-RESULTADO         PIC S9(09).
+           05  CL-TIMESTAMP         PIC X(21).
+           05  CL-OPERADOR-ID       PIC X(08).
+           05  CL-TERMINAL-ID       PIC X(08).
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-EMPLOYEE-ID       PIC 9(06).
+           05  EM-NOMBRE            PIC X(13).
+           05  EM-APELLIDOS         PIC X(20).
+           05  EM-EDAD              PIC 9(03).
+           05  EM-OPERADOR-ID       PIC X(08).
+           05  EM-TERMINAL-ID       PIC X(08).
+       FD  TABLAS-GENERADAS.
+       01  TG-RECORD.
+           05  TG-RUN-NUMBER          PIC 9(06).
+           05  TG-NUMERO              PIC 9(02).
+           05  TG-TIMESTAMP           PIC X(21).
+           05  TG-LONGITUD            PIC 9(02).
+           05  TG-RESULTADO           PIC 9(04) OCCURS 1 TO 30 TIMES
+                                       DEPENDING ON TG-LONGITUD.
+       FD  EXCEPTIONS-FILE.
+       COPY EXCEPCION.
+       FD  RESUMEN-REPORT.
+       01  RPT-LINE                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  CL-STATUS           PIC XX.
+       01  EM-STATUS           PIC XX.
+       01  TG-STATUS           PIC XX.
+       01  EX-STATUS           PIC XX.
+       01  RPT-STATUS          PIC XX.
+       01  CL-COUNT            PIC 9(06) VALUE 0.
+       01  CL-SUMA             PIC S9(11) VALUE 0.
+       01  EM-COUNT            PIC 9(06) VALUE 0.
+       01  TG-COUNT            PIC 9(06) VALUE 0.
+       01  EX-COUNT            PIC 9(06) VALUE 0.
+       01  FECHA-HORA          PIC X(21).
+       COPY JOBLOGR.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM REGISTRA-ARRANQUE.
+           OPEN OUTPUT RESUMEN-REPORT.
+           PERFORM CUENTA-CALC-LEDGER.
+           PERFORM CUENTA-EMPLOYEE-MASTER.
+           PERFORM CUENTA-TABLAS-GENERADAS.
+           PERFORM CUENTA-EXCEPCIONES.
+           PERFORM ESCRIBE-RESUMEN.
+           CLOSE RESUMEN-REPORT.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM REGISTRA-FIN.
+           GOBACK.
+
+       REGISTRA-ARRANQUE.
+           MOVE "RESUMEN-NOCTURNO"  TO JL-PROGRAM-ID
+           MOVE "START"              TO JL-EVENT
+           MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+           MOVE 0                    TO JL-RETURN-CODE
+           CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+       REGISTRA-FIN.
+           MOVE "RESUMEN-NOCTURNO"  TO JL-PROGRAM-ID
+           MOVE "END"                TO JL-EVENT
+           MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+           MOVE RETURN-CODE          TO JL-RETURN-CODE
+           CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+       CUENTA-CALC-LEDGER.
+           OPEN INPUT CALC-LEDGER
+           IF CL-STATUS = "00"
+               READ CALC-LEDGER NEXT RECORD
+                   AT END
+                       MOVE "10" TO CL-STATUS
+               END-READ
+               PERFORM UNTIL CL-STATUS NOT = "00"
+                   ADD 1 TO CL-COUNT
+                   ADD CL-RESULTADO TO CL-SUMA
+                   READ CALC-LEDGER NEXT RECORD
+                       AT END
+                           MOVE "10" TO CL-STATUS
+                   END-READ
+               END-PERFORM
+               CLOSE CALC-LEDGER
+           ELSE
+               DISPLAY "No se encontro CALC-LEDGER (CALCLDGR.DAT)."
+           END-IF.
+
+       CUENTA-EMPLOYEE-MASTER.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF EM-STATUS = "00"
+               READ EMPLOYEE-MASTER NEXT RECORD
+                   AT END
+                       MOVE "10" TO EM-STATUS
+               END-READ
+               PERFORM UNTIL EM-STATUS NOT = "00"
+                   ADD 1 TO EM-COUNT
+                   READ EMPLOYEE-MASTER NEXT RECORD
+                       AT END
+                           MOVE "10" TO EM-STATUS
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER
+           ELSE
+               DISPLAY "No se encontro EMPLOYEE-MASTER (EMPMAST.DAT)."
+           END-IF.
+
+       CUENTA-TABLAS-GENERADAS.
+           OPEN INPUT TABLAS-GENERADAS
+           IF TG-STATUS = "00"
+               PERFORM UNTIL TG-STATUS NOT = "00"
+                   READ TABLAS-GENERADAS
+                       AT END
+                           MOVE "10" TO TG-STATUS
+                       NOT AT END
+                           ADD 1 TO TG-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE TABLAS-GENERADAS
+           ELSE
+               DISPLAY "No se encontro TABLASGEN.DAT."
+           END-IF.
+
+       CUENTA-EXCEPCIONES.
+           OPEN INPUT EXCEPTIONS-FILE
+           IF EX-STATUS = "00"
+               PERFORM UNTIL EX-STATUS NOT = "00"
+                   READ EXCEPTIONS-FILE
+                       AT END
+                           MOVE "10" TO EX-STATUS
+                       NOT AT END
+                           ADD 1 TO EX-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE EXCEPTIONS-FILE
+           ELSE
+               DISPLAY "No se encontro EXCEPTIONS.LOG."
+           END-IF.
+
+       ESCRIBE-RESUMEN.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-HORA
+           MOVE SPACES TO RPT-LINE
+           STRING "Resumen nocturno de operaciones - Fecha: "
+                   FECHA-HORA (1:8)
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "  Operaciones en CALC-LEDGER: " CL-COUNT
+                   "  Suma de resultados: " CL-SUMA
+               DELIMITED BY SIZE INTO RPT-LINE
+               ON OVERFLOW
+                   DISPLAY "Aviso: linea de resumen CALC-LEDGER "
+                           "truncada al escribir RESUMEN.PRT."
+           END-STRING
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "  Empleados en EMPLOYEE-MASTER: " EM-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "  Tablas generadas: " TG-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "  Excepciones registradas: " EX-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       END PROGRAM RESUMEN-NOCTURNO.
