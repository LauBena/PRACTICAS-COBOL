@@ -1,33 +1,98 @@
-      ******************************************************************
-      * Author: Benavidez Laura
-      * Date: 11/01/2023
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OPERACIONES-BASICAS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUM1                 PIC 9(04).
-       01  NUM2                 PIC 9(04).
-      *Resultado.
-       01  RESULTADO            PIC 9(05).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      *Entrada de datos.
-           DISPLAY 'Introduce el primer numero: '
-           ACCEPT NUM1.
-           DISPLAY 'Introduce el segundo numero: '
-           ACCEPT NUM2.
-      *Operacion.
-           ADD NUM1             TO NUM2 GIVING RESULTADO.
-      *Mostrar el resultado.
-           IF RESULTADO > 50
-               DISPLAY 'El resultado es mayor que 50'
-           ELSE
-               DISPLAY 'El resultado es menor o igual a 50'
-           END-IF.
-
-            STOP RUN.
-       END PROGRAM OPERACIONES-BASICAS.
+      ******************************************************************
+      * Author: Benavidez Laura
+      * Date: 11/01/2023
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IF-ELSE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANDAS ASSIGN TO "BANDAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BANDAS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BANDAS.
+       01  BANDA-REGISTRO.
+           05  BND-NOMBRE           PIC X(10).
+           05  BND-LIMITE           PIC 9(07).
+       WORKING-STORAGE SECTION.
+       01  NUM1                 PIC S9(04).
+       01  NUM2                 PIC S9(04).
+      *Resultado.
+       01  RESULTADO            PIC S9(05).
+       01  BANDAS-STATUS     PIC XX.
+       01  BANDA-COUNT       PIC 9(02) VALUE 0.
+       01  CODIGO-RETORNO       PIC 9 VALUE 0.
+       01  BANDA-TABLA.
+           05  BANDA OCCURS 1 TO 10 TIMES
+                   DEPENDING ON BANDA-COUNT
+                   INDEXED BY BANDA-IX.
+               10  BANDA-NOMBRE  PIC X(10).
+               10  BANDA-LIMITE  PIC 9(07).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      *Entrada de datos.
+           DISPLAY 'Introduce el primer numero: '
+           ACCEPT NUM1.
+           DISPLAY 'Introduce el segundo numero: '
+           ACCEPT NUM2.
+      *Operacion.
+           ADD NUM1             TO NUM2 GIVING RESULTADO.
+           PERFORM CARGA-BANDAS.
+      *Mostrar el resultado clasificado segun las bandas configuradas.
+           PERFORM CLASIFICA-RESULTADO.
+
+            MOVE CODIGO-RETORNO TO RETURN-CODE.
+            STOP RUN.
+
+       CARGA-BANDAS.
+           OPEN INPUT BANDAS
+           IF BANDAS-STATUS = "00"
+               PERFORM UNTIL BANDAS-STATUS NOT = "00"
+                   READ BANDAS
+                       AT END
+                           MOVE "10" TO BANDAS-STATUS
+                       NOT AT END
+                           ADD 1 TO BANDA-COUNT
+                           MOVE BND-NOMBRE
+                               TO BANDA-NOMBRE (BANDA-COUNT)
+                           MOVE BND-LIMITE
+                               TO BANDA-LIMITE (BANDA-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE BANDAS
+           ELSE
+      *No hay fichero de parametros: se usan las bandas por defecto.
+               MOVE 4                TO BANDA-COUNT
+               MOVE "BAJA"            TO BANDA-NOMBRE (1)
+               MOVE 20                TO BANDA-LIMITE (1)
+               MOVE "MEDIA"           TO BANDA-NOMBRE (2)
+               MOVE 50                TO BANDA-LIMITE (2)
+               MOVE "ALTA"            TO BANDA-NOMBRE (3)
+               MOVE 100               TO BANDA-LIMITE (3)
+               MOVE "CRITICA"         TO BANDA-NOMBRE (4)
+               MOVE 9999999           TO BANDA-LIMITE (4)
+           END-IF.
+
+       CLASIFICA-RESULTADO.
+           IF RESULTADO < 0
+               DISPLAY 'El resultado es: ' RESULTADO
+                       ' (banda: NEGATIVA)'
+               MOVE 8 TO CODIGO-RETORNO
+           ELSE
+               SET BANDA-IX TO 1
+               SEARCH BANDA
+                   AT END
+                       DISPLAY 'El resultado ' RESULTADO
+                           ' supera todas las bandas configuradas'
+                   WHEN RESULTADO <= BANDA-LIMITE (BANDA-IX)
+                       DISPLAY 'El resultado es: ' RESULTADO
+                               ' (banda: '
+                               BANDA-NOMBRE (BANDA-IX) ')'
+               END-SEARCH
+           END-IF.
+
+       END PROGRAM IF-ELSE.
