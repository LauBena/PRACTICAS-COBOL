@@ -1,39 +1,356 @@
-      ******************************************************************
-      * Author: Benavidez Laura.
-      * Date: 18/01/2023
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PERFORM-THRU.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NOMBRE                 PIC X(13).
-       01  APELLIDOS              PIC X(20).
-       01  EDAD                   PIC 9(03).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-       SOLICITA-DATOS.
-           PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS.
-           PERFORM SOLICITA-EDAD.
-           DISPLAY "Nombre: " NOMBRE "Apellidos: " APELLIDOS
-                    "Edad: " EDAD.
-
-           STOP RUN.
-
-       SOLICITA-NOMBRE.
-           DISPLAY "Introduce tu nombre: "
-           ACCEPT NOMBRE.
-
-       SOLICITA-APELLIDOS.
-           DISPLAY "Introduce tus apellidos: "
-           ACCEPT APELLIDOS.
-
-       SOLICITA-EDAD.
-           DISPLAY "Introduce tu edad: "
-           ACCEPT EDAD.
-
-       END PROGRAM PERFORM-THRU.
+      ******************************************************************
+      * Author: Benavidez Laura.
+      * Date: 18/01/2023
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERFORM-THRU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMPLOYEE-ID
+               FILE STATUS IS EM-STATUS.
+           SELECT EMP-COUNTER ASSIGN TO "EMPCTR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CTR-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTIONS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EX-STATUS.
+           SELECT AGE-BANDS ASSIGN TO "AGEBANDS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AB-STATUS.
+           SELECT RECEIPT-FILE ASSIGN TO "RECIBO.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RCP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-EMPLOYEE-ID       PIC 9(06).
+           05  EM-NOMBRE            PIC X(13).
+           05  EM-APELLIDOS         PIC X(20).
+           05  EM-EDAD              PIC 9(03).
+           05  EM-OPERADOR-ID       PIC X(08).
+           05  EM-TERMINAL-ID       PIC X(08).
+       FD  EMP-COUNTER.
+       01  CTR-RECORD               PIC 9(06).
+       FD  EXCEPTIONS-FILE.
+       COPY EXCEPCION.
+       FD  AGE-BANDS.
+       01  AGE-BANDS-RECORD.
+           05  AB-MENORES             PIC 9(06).
+           05  AB-ADULTOS             PIC 9(06).
+           05  AB-MAYORES             PIC 9(06).
+       FD  RECEIPT-FILE.
+       01  RCP-LINE                  PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  NOMBRE                 PIC X(13).
+       01  APELLIDOS              PIC X(20).
+       01  EDAD                   PIC 9(03).
+       01  EMPLOYEE-ID         PIC 9(06).
+       01  EM-STATUS           PIC XX.
+       01  CTR-STATUS          PIC XX.
+       01  EX-STATUS           PIC XX.
+       01  EDAD-RECHAZADA      PIC 9(03) VALUE 0.
+       01  EDAD-VALIDA         PIC X VALUE "N".
+           88  EDAD-ES-VALIDA         VALUE "S".
+       01  CONFIRMA            PIC X.
+       01  AB-STATUS           PIC XX.
+       01  RCP-STATUS          PIC XX.
+       01  RECIBO-FECHA        PIC X(21).
+       01  CODIGO-RETORNO         PIC 9 VALUE 0.
+       01  DUPLICADO           PIC X VALUE "N".
+           88  EMPLEADO-DUPLICADO     VALUE "S".
+       COPY OPERADOR.
+       COPY JOBLOGR.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM REGISTRA-ARRANQUE.
+           PERFORM CAPTURA-OPERADOR.
+
+       SOLICITA-DATOS.
+           PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS.
+           PERFORM SOLICITA-EDAD.
+           DISPLAY "Nombre: " NOMBRE "Apellidos: " APELLIDOS
+                    "Edad: " EDAD.
+           PERFORM DETECTA-DUPLICADO.
+           PERFORM GENERA-ID-EMPLEADO.
+           PERFORM GRABA-EMPLEADO.
+           PERFORM IMPRIME-RECIBO.
+           DISPLAY "Identificador de empleado asignado: "
+                    EMPLOYEE-ID.
+           IF EDAD-RECHAZADA > 0
+               DISPLAY "Entradas de edad rechazadas en esta sesion: "
+                       EDAD-RECHAZADA
+               MOVE 4 TO CODIGO-RETORNO
+           END-IF.
+           IF EMPLEADO-DUPLICADO
+               MOVE 4 TO CODIGO-RETORNO
+           END-IF.
+           PERFORM ACTUALIZA-BANDAS-EDAD.
+           PERFORM MUESTRA-REPORTE-BANDAS-EDAD.
+
+           MOVE CODIGO-RETORNO TO RETURN-CODE.
+           PERFORM REGISTRA-FIN.
+           GOBACK.
+
+       REGISTRA-ARRANQUE.
+           MOVE "PERFORM-THRU"       TO JL-PROGRAM-ID
+           MOVE "START"              TO JL-EVENT
+           MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+           MOVE 0                    TO JL-RETURN-CODE
+           CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+       REGISTRA-FIN.
+           MOVE "PERFORM-THRU"       TO JL-PROGRAM-ID
+           MOVE "END"                TO JL-EVENT
+           MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+           MOVE RETURN-CODE          TO JL-RETURN-CODE
+           CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+       CAPTURA-OPERADOR.
+           DISPLAY "Introduce tu identificador de operador: "
+           ACCEPT OP-OPERADOR-ID.
+           DISPLAY "Introduce el identificador de terminal: "
+           ACCEPT OP-TERMINAL-ID.
+           MOVE FUNCTION CURRENT-DATE TO OP-TIMESTAMP.
+
+       SOLICITA-NOMBRE.
+           MOVE "N" TO CONFIRMA
+           PERFORM UNTIL CONFIRMA = "S"
+               DISPLAY "Introduce tu nombre: "
+               ACCEPT NOMBRE
+               IF NOMBRE (13:1) NOT = SPACE
+                   DISPLAY "El nombre ocupa todo el campo (13 "
+                           "caracteres) y pudo haberse truncado."
+                   PERFORM REGISTRA-EXCEPCION-NOMBRE
+                   DISPLAY "Confirmas que es correcto (S/N)? "
+                   ACCEPT CONFIRMA
+                   IF CONFIRMA NOT = "S" AND CONFIRMA NOT = "s"
+                       MOVE "N" TO CONFIRMA
+                   ELSE
+                       MOVE "S" TO CONFIRMA
+                   END-IF
+               ELSE
+                   MOVE "S" TO CONFIRMA
+               END-IF
+           END-PERFORM.
+
+       SOLICITA-APELLIDOS.
+           MOVE "N" TO CONFIRMA
+           PERFORM UNTIL CONFIRMA = "S"
+               DISPLAY "Introduce tus apellidos: "
+               ACCEPT APELLIDOS
+               IF APELLIDOS (20:1) NOT = SPACE
+                   DISPLAY "Los apellidos ocupan todo el campo (20 "
+                           "caracteres) y pudieron haberse truncado."
+                   PERFORM REGISTRA-EXCEPCION-APELLIDOS
+                   DISPLAY "Confirmas que es correcto (S/N)? "
+                   ACCEPT CONFIRMA
+                   IF CONFIRMA NOT = "S" AND CONFIRMA NOT = "s"
+                       MOVE "N" TO CONFIRMA
+                   ELSE
+                       MOVE "S" TO CONFIRMA
+                   END-IF
+               ELSE
+                   MOVE "S" TO CONFIRMA
+               END-IF
+           END-PERFORM.
+
+       REGISTRA-EXCEPCION-NOMBRE.
+           MOVE "PERFORM-THRU" TO EX-PROGRAMA
+           MOVE "NOMBRE"       TO EX-CAMPO
+           MOVE NOMBRE         TO EX-VALOR
+           MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+           PERFORM ABRE-EXCEPTIONS-LOG
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTIONS-FILE.
+
+       ABRE-EXCEPTIONS-LOG.
+           OPEN EXTEND EXCEPTIONS-FILE
+           IF EX-STATUS = "35"
+               OPEN OUTPUT EXCEPTIONS-FILE
+               CLOSE EXCEPTIONS-FILE
+               OPEN EXTEND EXCEPTIONS-FILE
+           END-IF.
+
+       REGISTRA-EXCEPCION-APELLIDOS.
+           MOVE "PERFORM-THRU" TO EX-PROGRAMA
+           MOVE "APELLIDOS"    TO EX-CAMPO
+           MOVE APELLIDOS      TO EX-VALOR
+           MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+           PERFORM ABRE-EXCEPTIONS-LOG
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTIONS-FILE.
+
+       SOLICITA-EDAD.
+           MOVE "N" TO EDAD-VALIDA
+           PERFORM UNTIL EDAD-ES-VALIDA
+               DISPLAY "Introduce tu edad (16-99): "
+               ACCEPT EDAD
+               IF EDAD >= 16 AND EDAD <= 99
+                   MOVE "S" TO EDAD-VALIDA
+               ELSE
+                   DISPLAY "Edad fuera de rango, debe estar entre "
+                           "16 y 99."
+                   ADD 1 TO EDAD-RECHAZADA
+                   PERFORM REGISTRA-EXCEPCION-EDAD
+               END-IF
+           END-PERFORM.
+
+       REGISTRA-EXCEPCION-EDAD.
+           MOVE "PERFORM-THRU" TO EX-PROGRAMA
+           MOVE "EDAD"         TO EX-CAMPO
+           MOVE EDAD           TO EX-VALOR
+           MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+           PERFORM ABRE-EXCEPTIONS-LOG
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTIONS-FILE.
+
+       DETECTA-DUPLICADO.
+           MOVE "N" TO DUPLICADO
+           OPEN INPUT EMPLOYEE-MASTER
+           IF EM-STATUS = "00"
+               READ EMPLOYEE-MASTER NEXT RECORD
+                   AT END
+                       MOVE "10" TO EM-STATUS
+               END-READ
+               PERFORM UNTIL EM-STATUS NOT = "00"
+                   IF EM-NOMBRE = NOMBRE AND EM-APELLIDOS = APELLIDOS
+                       MOVE "S" TO DUPLICADO
+                       MOVE "10" TO EM-STATUS
+                   ELSE
+                       READ EMPLOYEE-MASTER NEXT RECORD
+                           AT END
+                               MOVE "10" TO EM-STATUS
+                       END-READ
+                   END-IF
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER
+           END-IF
+           IF EMPLEADO-DUPLICADO
+               DISPLAY "Aviso: ya existe un empleado con ese nombre y "
+                       "apellidos."
+               PERFORM REGISTRA-EXCEPCION-DUPLICADO
+           END-IF.
+
+       REGISTRA-EXCEPCION-DUPLICADO.
+           MOVE "PERFORM-THRU" TO EX-PROGRAMA
+           MOVE "DUPLICADO"    TO EX-CAMPO
+           MOVE NOMBRE         TO EX-VALOR
+           MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+           PERFORM ABRE-EXCEPTIONS-LOG
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTIONS-FILE.
+
+       ABRE-RECEIPT-FILE.
+           OPEN EXTEND RECEIPT-FILE
+           IF RCP-STATUS = "35"
+               OPEN OUTPUT RECEIPT-FILE
+               CLOSE RECEIPT-FILE
+               OPEN EXTEND RECEIPT-FILE
+           END-IF.
+
+       IMPRIME-RECIBO.
+           MOVE FUNCTION CURRENT-DATE TO RECIBO-FECHA
+           PERFORM ABRE-RECEIPT-FILE
+           MOVE SPACES TO RCP-LINE
+           WRITE RCP-LINE
+           MOVE SPACES TO RCP-LINE
+           STRING "Recibo de alta de empleado - Fecha: "
+                   RECIBO-FECHA (1:8)
+               DELIMITED BY SIZE INTO RCP-LINE
+           WRITE RCP-LINE
+           MOVE SPACES TO RCP-LINE
+           STRING "  Identificador: " EMPLOYEE-ID
+               DELIMITED BY SIZE INTO RCP-LINE
+           WRITE RCP-LINE
+           MOVE SPACES TO RCP-LINE
+           STRING "  Nombre: " NOMBRE " " APELLIDOS
+               DELIMITED BY SIZE INTO RCP-LINE
+           WRITE RCP-LINE
+           MOVE SPACES TO RCP-LINE
+           STRING "  Edad: " EDAD
+               DELIMITED BY SIZE INTO RCP-LINE
+           WRITE RCP-LINE
+           CLOSE RECEIPT-FILE.
+
+       ACTUALIZA-BANDAS-EDAD.
+           OPEN I-O AGE-BANDS
+           IF AB-STATUS = "35"
+               OPEN OUTPUT AGE-BANDS
+               MOVE 0 TO AB-MENORES
+               MOVE 0 TO AB-ADULTOS
+               MOVE 0 TO AB-MAYORES
+               WRITE AGE-BANDS-RECORD
+               CLOSE AGE-BANDS
+               OPEN I-O AGE-BANDS
+           END-IF
+           READ AGE-BANDS
+               AT END
+                   MOVE 0 TO AB-MENORES
+                   MOVE 0 TO AB-ADULTOS
+                   MOVE 0 TO AB-MAYORES
+           END-READ
+           EVALUATE TRUE
+               WHEN EDAD < 18
+                   ADD 1 TO AB-MENORES
+               WHEN EDAD < 65
+                   ADD 1 TO AB-ADULTOS
+               WHEN OTHER
+                   ADD 1 TO AB-MAYORES
+           END-EVALUATE
+           REWRITE AGE-BANDS-RECORD
+           CLOSE AGE-BANDS.
+
+       MUESTRA-REPORTE-BANDAS-EDAD.
+           DISPLAY "Totales acumulados por banda de edad:".
+           DISPLAY "  Menores (<18):    " AB-MENORES.
+           DISPLAY "  Adultos (18-64):  " AB-ADULTOS.
+           DISPLAY "  Mayores (65+):    " AB-MAYORES.
+
+       GENERA-ID-EMPLEADO.
+           OPEN I-O EMP-COUNTER
+           IF CTR-STATUS = "35"
+               OPEN OUTPUT EMP-COUNTER
+               MOVE 1 TO CTR-RECORD
+               WRITE CTR-RECORD
+               CLOSE EMP-COUNTER
+               OPEN I-O EMP-COUNTER
+               READ EMP-COUNTER
+           ELSE
+               READ EMP-COUNTER
+                   AT END
+                       MOVE 1 TO CTR-RECORD
+               END-READ
+           END-IF
+           MOVE CTR-RECORD TO EMPLOYEE-ID
+           ADD 1 TO CTR-RECORD
+           REWRITE CTR-RECORD
+           CLOSE EMP-COUNTER.
+
+       GRABA-EMPLEADO.
+           MOVE EMPLOYEE-ID TO EM-EMPLOYEE-ID
+           MOVE NOMBRE         TO EM-NOMBRE
+           MOVE APELLIDOS      TO EM-APELLIDOS
+           MOVE EDAD           TO EM-EDAD
+           MOVE OP-OPERADOR-ID TO EM-OPERADOR-ID
+           MOVE OP-TERMINAL-ID TO EM-TERMINAL-ID
+           OPEN I-O EMPLOYEE-MASTER
+           IF EM-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF
+           WRITE EMPLOYEE-MASTER-RECORD
+           IF EM-STATUS NOT = "00"
+               DISPLAY "Aviso: no se pudo registrar en EMPLOYEE-MASTER."
+           END-IF
+           CLOSE EMPLOYEE-MASTER.
+
+       END PROGRAM PERFORM-THRU.
