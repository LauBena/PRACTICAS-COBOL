@@ -1,33 +1,253 @@
-      ******************************************************************
-      * Author: Benavidez Laura.
-      * Date: 18/01/2023
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PERFORM-UNTIL-VARYING.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUMERO                 PIC 9(03).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      * UTILIZANDO UNTIL!
-        INICIO.
-      *Repito la operacion hasta que la variable sea igual a 100.
-           PERFORM OPERACION UNTIL NUMERO = 100.
-           STOP RUN.
-
-       OPERACION.
-           ADD 1 TO NUMERO.
-           DISPLAY NUMERO.
-
-      * UTILIZANDO VARYING!
-       CONDICION.
-           PERFORM INICIO VARYING NUMERO FROM 1 BY 1 UNTIL NUMERO > 100.
-           STOP RUN.
-
-       INICIO.
-           DISPLAY NUMERO.
-
-       END PROGRAM PERFORM-UNTIL-VARYING.
+      ******************************************************************
+      * Author: Benavidez Laura.
+      * Date: 18/01/2023
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERFORM-UNTIL-VARYING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "BOUNDS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CTL-STATUS.
+           SELECT NUMEROS-REPORT ASSIGN TO "NUMEROS.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-NUMERO           PIC 9(03).
+           05  RST-ESTADO           PIC X.
+           05  RST-FROM             PIC 9(03).
+           05  RST-BY               PIC 9(03).
+           05  RST-UNTIL            PIC 9(03).
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-FROM             PIC 9(03).
+           05  CTL-BY               PIC 9(03).
+           05  CTL-UNTIL            PIC 9(03).
+       FD  NUMEROS-REPORT.
+       01  RPT-LINE                  PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  NUMERO                 PIC S9(03).
+       01  RESTART-STATUS      PIC XX.
+       01  CTL-STATUS          PIC XX.
+       01  CHECKPOINT-CADA     PIC 9(03) VALUE 10.
+       01  ITER-COUNT          PIC 9(03) VALUE 0.
+       01  NUM-FROM                PIC 9(03) VALUE 1.
+       01  NUM-BY                  PIC 9(03) VALUE 1.
+       01  NUM-UNTIL               PIC 9(03) VALUE 100.
+       01  RPT-STATUS          PIC XX.
+       01  RPT-LINEAS          PIC 9(02) VALUE 0.
+       01  RPT-PAGINA          PIC 9(03) VALUE 0.
+       01  CODIGO-RETORNO         PIC 9 VALUE 0.
+       01  STAT-COUNT          PIC 9(05) VALUE 0.
+       01  STAT-SUMA           PIC S9(09) VALUE 0.
+       01  STAT-MIN            PIC 9(03) VALUE 0.
+       01  STAT-MAX            PIC 9(03) VALUE 0.
+       COPY JOBLOGR.
+       COPY PERFLOGR.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM REGISTRA-ARRANQUE.
+           PERFORM CARGA-LIMITES.
+           MOVE FUNCTION CURRENT-DATE TO PF-START-TIMESTAMP.
+           OPEN OUTPUT NUMEROS-REPORT.
+           PERFORM ESCRIBE-CABECERA-REPORTE.
+           PERFORM PROCESO-UNTIL.
+           PERFORM PROCESO-VARYING.
+           CLOSE NUMEROS-REPORT.
+           PERFORM REGISTRA-RENDIMIENTO.
+           MOVE CODIGO-RETORNO TO RETURN-CODE.
+           PERFORM REGISTRA-FIN.
+           GOBACK.
+
+       REGISTRA-RENDIMIENTO.
+           MOVE "PERFORM-UNTIL-VARYING" TO PF-PROGRAM-ID
+           MOVE SPACES TO PF-PARAMETROS
+           STRING "FROM=" NUM-FROM " BY=" NUM-BY " UNTIL=" NUM-UNTIL
+               DELIMITED BY SIZE INTO PF-PARAMETROS
+           MOVE FUNCTION CURRENT-DATE TO PF-END-TIMESTAMP
+           CALL "PERFLOGWR" USING PERFLOG-PARM.
+
+       ESCRIBE-CABECERA-REPORTE.
+           ADD 1 TO RPT-PAGINA
+           MOVE 0 TO RPT-LINEAS
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "Pagina: " RPT-PAGINA
+                   "  FROM: " NUM-FROM
+                   "  BY: " NUM-BY
+                   "  UNTIL: " NUM-UNTIL
+               DELIMITED BY SIZE INTO RPT-LINE
+               ON OVERFLOW
+                   DISPLAY "Aviso: cabecera de NUMEROS.PRT truncada."
+           END-STRING
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       ESCRIBE-LINEA-REPORTE.
+           IF RPT-LINEAS >= 50
+               PERFORM ESCRIBE-CABECERA-REPORTE
+           END-IF
+           MOVE SPACES TO RPT-LINE
+           STRING "Numero: " NUMERO
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO RPT-LINEAS.
+
+       REGISTRA-ARRANQUE.
+           MOVE "PERFORM-UNTIL-VARYING" TO JL-PROGRAM-ID
+           MOVE "START"               TO JL-EVENT
+           MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+           MOVE 0                     TO JL-RETURN-CODE
+           CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+       REGISTRA-FIN.
+           MOVE "PERFORM-UNTIL-VARYING" TO JL-PROGRAM-ID
+           MOVE "END"                 TO JL-EVENT
+           MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+           MOVE RETURN-CODE           TO JL-RETURN-CODE
+           CALL "JOBLOGWR" USING JOBLOG-PARM.
+
+       CARGA-LIMITES.
+           OPEN INPUT CONTROL-FILE
+           IF CTL-STATUS = "00"
+               READ CONTROL-FILE
+                   NOT AT END
+                       MOVE CTL-FROM  TO NUM-FROM
+                       MOVE CTL-BY    TO NUM-BY
+                       MOVE CTL-UNTIL TO NUM-UNTIL
+               END-READ
+               CLOSE CONTROL-FILE
+               IF NUM-BY = 0 OR NUM-FROM > NUM-UNTIL
+                   DISPLAY "Limites de BOUNDS.DAT fuera de rango "
+                           "(BY=0 o FROM mayor que UNTIL), se usan "
+                           "los limites por defecto (1, 1, 100)."
+                   MOVE 1   TO NUM-FROM
+                   MOVE 1   TO NUM-BY
+                   MOVE 100 TO NUM-UNTIL
+                   MOVE 4 TO CODIGO-RETORNO
+               END-IF
+           ELSE
+               DISPLAY "No hay fichero de control BOUNDS.DAT, se usan "
+                       "los limites por defecto (1, 1, 100)."
+           END-IF.
+
+      * UTILIZANDO UNTIL!
+       PROCESO-UNTIL.
+           PERFORM REINICIA-ESTADISTICAS.
+           COMPUTE NUMERO = NUM-FROM - NUM-BY.
+      *Repito la operacion hasta alcanzar o superar el limite.
+           PERFORM OPERACION UNTIL NUMERO >= NUM-UNTIL.
+           PERFORM MUESTRA-ESTADISTICAS.
+
+       OPERACION.
+           ADD NUM-BY TO NUMERO.
+           DISPLAY NUMERO.
+           PERFORM ESCRIBE-LINEA-REPORTE.
+           PERFORM ACUMULA-ESTADISTICAS.
+
+      * UTILIZANDO VARYING!
+       PROCESO-VARYING.
+           PERFORM REINICIA-ESTADISTICAS.
+           PERFORM CARGA-CHECKPOINT.
+           PERFORM CUERPO-VARYING VARYING NUMERO FROM NUMERO BY NUM-BY
+               UNTIL NUMERO > NUM-UNTIL.
+           PERFORM FINALIZA-CHECKPOINT.
+           PERFORM MUESTRA-ESTADISTICAS.
+
+       CUERPO-VARYING.
+           DISPLAY NUMERO.
+           PERFORM ESCRIBE-LINEA-REPORTE.
+           PERFORM ACUMULA-ESTADISTICAS.
+           ADD 1 TO ITER-COUNT.
+           IF ITER-COUNT >= CHECKPOINT-CADA
+               PERFORM GUARDA-CHECKPOINT
+               MOVE 0 TO ITER-COUNT
+           END-IF.
+
+       REINICIA-ESTADISTICAS.
+           MOVE 0 TO STAT-COUNT
+           MOVE 0 TO STAT-SUMA
+           MOVE 0 TO STAT-MIN
+           MOVE 0 TO STAT-MAX.
+
+       ACUMULA-ESTADISTICAS.
+           ADD 1 TO STAT-COUNT
+           ADD NUMERO TO STAT-SUMA
+           IF STAT-COUNT = 1
+               MOVE NUMERO TO STAT-MIN
+               MOVE NUMERO TO STAT-MAX
+           ELSE
+               IF NUMERO < STAT-MIN
+                   MOVE NUMERO TO STAT-MIN
+               END-IF
+               IF NUMERO > STAT-MAX
+                   MOVE NUMERO TO STAT-MAX
+               END-IF
+           END-IF.
+
+       MUESTRA-ESTADISTICAS.
+           DISPLAY "Resumen del bucle: cuenta=" STAT-COUNT
+                   " suma=" STAT-SUMA
+                   " minimo=" STAT-MIN
+                   " maximo=" STAT-MAX.
+
+       CARGA-CHECKPOINT.
+           MOVE NUM-FROM TO NUMERO
+           OPEN INPUT RESTART-FILE
+           IF RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   NOT AT END
+                       IF RST-ESTADO = "P"
+                           IF RST-FROM = NUM-FROM
+                                   AND RST-BY = NUM-BY
+                                   AND RST-UNTIL = NUM-UNTIL
+                               COMPUTE NUMERO = RST-NUMERO + NUM-BY
+                               DISPLAY "Reanudando desde el punto de "
+                                       "control: " NUMERO
+                           ELSE
+                               DISPLAY "El punto de control previo no "
+                                       "coincide con los limites "
+                                       "actuales (BOUNDS.DAT cambio), "
+                                       "se descarta y se inicia desde "
+                                       NUM-FROM "."
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           ELSE
+               DISPLAY "No hay punto de control previo, se inicia "
+                       "desde " NUM-FROM "."
+           END-IF.
+
+       GUARDA-CHECKPOINT.
+           MOVE NUMERO   TO RST-NUMERO
+           MOVE "P"      TO RST-ESTADO
+           MOVE NUM-FROM  TO RST-FROM
+           MOVE NUM-BY    TO RST-BY
+           MOVE NUM-UNTIL TO RST-UNTIL
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       FINALIZA-CHECKPOINT.
+           MOVE NUMERO   TO RST-NUMERO
+           MOVE "C"      TO RST-ESTADO
+           MOVE NUM-FROM  TO RST-FROM
+           MOVE NUM-BY    TO RST-BY
+           MOVE NUM-UNTIL TO RST-UNTIL
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       END PROGRAM PERFORM-UNTIL-VARYING.
